@@ -21,6 +21,10 @@
            SELECT CUSTMAST ASSIGN TO CUSTMAST.
            SELECT INPUT-SALESREP ASSIGN TO SALESREP.
            SELECT OUTPUT-RPT6000 ASSIGN TO RPT6000.
+           SELECT OUTPUT-EXCEPTION ASSIGN TO RPT6EXC.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPT6000.
+           SELECT OUTPUT-EXTRACT ASSIGN TO RPT6EXT.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO RPT6CTL.
 
 
        DATA DIVISION.
@@ -48,6 +52,78 @@
            BLOCK CONTAINS 130 CHARACTERS.
        01  PRINT-AREA      PIC X(130).
 
+      * Exception listing of CUSTMAST records whose sales rep number
+      * did not match any entry in the SALESREP table
+       FD  OUTPUT-EXCEPTION
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  EXCEPTION-PRINT-AREA PIC X(130).
+
+      * Checkpoint record written every CHECKPOINT-INTERVAL branch
+      * breaks so a restart run can resume without reopening CUSTMAST
+      * at record one
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 218 CHARACTERS
+           BLOCK CONTAINS 218 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKP-OLD-BRANCH-NUMBER        PIC 99.
+           05  CKP-OLD-REGION-NUMBER        PIC 9.
+           05  CKP-OLD-SALESREP-NUMBER      PIC 99.
+           05  CKP-CUSTMAST-RECORD-COUNT    PIC 9(9).
+      *    The page number the report heading was on at the moment
+      *    the checkpoint was written -- the restart path extends
+      *    the existing report output rather than replacing it, so
+      *    without this a resumed run would start back over at
+      *    PAGE: 1 partway through an already-printed report
+           05  CKP-PAGE-COUNT                PIC S9(3).
+           05  CKP-SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99.
+           05  CKP-SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99.
+           05  CKP-BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99.
+           05  CKP-BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99.
+           05  CKP-REGION-TOTAL-THIS-YTD    PIC S9(6)V99.
+           05  CKP-REGION-TOTAL-LAST-YTD    PIC S9(6)V99.
+           05  CKP-GRAND-TOTAL-THIS-YTD     PIC S9(6)V99.
+           05  CKP-GRAND-TOTAL-LAST-YTD     PIC S9(7)V99.
+      *    The cumulative exception count and heading-printed switch,
+      *    so a restart's TOTAL EXCEPTIONS trailer counts exceptions
+      *    from before the restart too, and a fresh exception found
+      *    after the restart does not reprint the exception heading
+           05  CKP-EXCEPTION-COUNT          PIC S9(5).
+           05  CKP-EXCEPTION-HEADING-SWITCH PIC X.
+      *    The customer record already read into CUSTOMER-MASTER-RECORD
+      *    at the moment the checkpoint is written -- it triggered the
+      *    branch break this checkpoint is taken on but has not been
+      *    printed or totaled yet. Buffered here so a restart replays
+      *    it instead of the skip-read past it losing it for good
+           05  CKP-LOOKAHEAD-RECORD         PIC X(130).
+
+      * Comma-delimited extract of the customer detail lines for the
+      * BI team's warehouse load, one record per customer
+       FD  OUTPUT-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+       01  CUSTOMER-EXTRACT-RECORD PIC X(100).
+
+      * Run-to-run control record written once at the end of a
+      * successful run so the CUSTMAST record count and YTD sales
+      * totals this report actually processed can be reconciled
+      * against the feed that built CUSTMAST
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           BLOCK CONTAINS 26 CHARACTERS.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-CUSTMAST-RECORD-COUNT   PIC 9(9).
+           05  CTL-SALES-THIS-YTD-TOTAL    PIC S9(6)V99.
+           05  CTL-SALES-LAST-YTD-TOTAL    PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -69,11 +145,51 @@
            05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
               88 FIRST-RECORD                   VALUE "Y"
                                                   FALSE "N".
+           05  EXCEPTION-HEADING-SWITCH PIC X   VALUE "N".
+              88  EXCEPTION-HEADING-PRINTED     VALUE "Y".
+           05  RESTART-REQUESTED-SWITCH PIC X   VALUE "N".
+              88  RESTART-REQUESTED             VALUE "Y"
+                                                  FALSE "N".
+           05  SALESREP-TABLE-FULL-SWITCH PIC X VALUE "N".
+              88  SALESREP-TABLE-FULL           VALUE "Y".
+           05  SEQUENCE-ERROR-SWITCH    PIC X   VALUE "N".
+              88  SEQUENCE-ERROR                VALUE "Y".
+           05  LOOKAHEAD-RESTORED-SWITCH PIC X  VALUE "N".
+              88  LOOKAHEAD-RESTORED            VALUE "Y"
+                                                  FALSE "N".
+
+      * Command-line parameter used to request a restart from the
+      * last checkpoint instead of a normal run from the top of
+      * CUSTMAST
+       01  RUN-PARAMETER               PIC X(20).
+
+      * Controls how often a checkpoint is written and tracks the
+      * relative position reached in CUSTMAST
+       01  CHECKPOINT-CONTROL          PACKED-DECIMAL.
+           05  CHECKPOINT-INTERVAL     PIC S9(3)   VALUE +5.
+           05  BRANCH-BREAK-COUNTER    PIC S9(3)   VALUE ZERO.
+           05  CUSTMAST-RECORD-COUNT   PIC S9(9)   VALUE ZERO.
+           05  SKIP-COUNTER            PIC S9(9)   VALUE ZERO.
+           05  EXTRACT-POINTER         PIC S9(3)   VALUE 1.
+
+      * Working area used to build one comma-delimited CSV extract
+      * line before it is written to OUTPUT-EXTRACT
+       01  EXTRACT-LINE                PIC X(100).
+
+      * Un-edited (no thousands comma) display versions of the sales
+      * figures for the CSV extract -- the print-formatted CL- fields
+      * are edited with a comma, which is not safe to embed inside a
+      * comma-delimited field
+       01  EXTRACT-NUMERIC-FIELDS.
+           05  EX-SALES-THIS-YTD       PIC -(6)9.99.
+           05  EX-SALES-LAST-YTD       PIC -(6)9.99.
+           05  EX-CHANGE-AMOUNT        PIC -(6)9.99.
 
       * Stores the old brach number
        01  CONTROL-FIELDS.
            05  OLD-SALESREP-NUMBER PIC 99.
            05  OLD-BRANCH-NUMBER   PIC 99.
+           05  OLD-REGION-NUMBER   PIC 9.
 
       * Controls spacing on the report and when to print heading lines
        01  PRINT-FIELDS        PACKED-DECIMAL.
@@ -88,6 +204,8 @@
            05  SALESREP-TOTAL-LAST-YTD   PIC S9(6)V99   VALUE ZERO.
            05  BRANCH-TOTAL-THIS-YTD     PIC S9(6)V99   VALUE ZERO.
            05  BRANCH-TOTAL-LAST-YTD     PIC S9(6)V99   VALUE ZERO.
+           05  REGION-TOTAL-THIS-YTD     PIC S9(6)V99   VALUE ZERO.
+           05  REGION-TOTAL-LAST-YTD     PIC S9(6)V99   VALUE ZERO.
            05  GRAND-TOTAL-THIS-YTD      PIC S9(6)V99   VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD      PIC S9(7)V99   VALUE ZERO.
            05  GRAND-TOTAL-CHANGE        PIC S9(7)V99   VALUE ZERO.
@@ -106,6 +224,10 @@
            05  CHANGE-AMOUNT   PIC S9(5)V99         VALUE ZERO.
            05  CHANGE-PERCENT  PIC S9(3)V9          VALUE ZERO.
 
+      * Count of CUSTMAST records written to the exception listing
+       01  EXCEPTION-FIELDS    PACKED-DECIMAL.
+           05  EXCEPTION-COUNT PIC S9(5)             VALUE ZERO.
+
       *****************************************************************
       * Define all lines printed on the report
       *****************************************************************
@@ -230,6 +352,20 @@
                                     PIC X(6).
            05  FILLER               PIC X(31)   VALUE "**".
 
+       01  REGION-TOTAL-LINE.
+           05  FILLER               PIC X(36)   VALUE SPACE.
+           05  FILLER               PIC X(16)   VALUE "  REGION TOTAL".
+           05  RTL-SALES-THIS-YTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  RTL-SALES-LAST-YTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  RTL-CHANGE-AMOUNT    PIC $$$,$$9.99-.
+           05  FILLER               PIC X(2)    VALUE SPACE.
+           05  RTL-CHANGE-PERCENT   PIC +++9.9.
+           05  RTL-CHANGE-PERCENT-R REDEFINES RTL-CHANGE-PERCENT
+                                    PIC X(6).
+           05  FILLER               PIC X(31)   VALUE "***".
+
        01  GRAND-TOTAL-LINE.
            05  FILLER               PIC X(36)    VALUE SPACE.
            05  FILLER               PIC X(14)    VALUE "   GRAND TOTAL".
@@ -242,9 +378,70 @@
            05  GTL-CHANGE-PERCENT   PIC +++9.9.
            05  GTL-CHANGE-PERCENT-R REDEFINES GTL-CHANGE-PERCENT
                                     PIC X(6).
-           05  FILLER               PIC X(30)    VALUE "***".
+           05  FILLER               PIC X(30)    VALUE "****".
 
 
+      *****************************************************************
+      * Define the lines printed on the unmatched sales rep exception
+      * listing
+      *****************************************************************
+       01  EXCEPTION-HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  EH1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  EH1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  EH1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(24)  VALUE SPACE.
+           05  FILLER          PIC X(37)  VALUE
+               "UNMATCHED SALESREP EXCEPTION LISTING".
+           05  FILLER          PIC X(52)  VALUE SPACE.
+
+       01  EXCEPTION-HEADING-LINE-2.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  FILLER         PIC X(6)   VALUE "BRANCH".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "SALESREP".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(10)  VALUE "SALES THIS".
+           05  FILLER         PIC X(4)   VALUE SPACES.
+           05  FILLER         PIC X(10)  VALUE "SALES LAST".
+           05  FILLER         PIC X(73)  VALUE SPACE.
+
+       01  EXCEPTION-HEADING-LINE-3.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(75)  VALUE SPACE.
+
+       01  EXCEPTION-LINE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  EL-BRANCH-NUMBER     PIC X(2).
+           05  FILLER               PIC X(5)       VALUE SPACE.
+           05  EL-SALESREP-NUMBER   PIC X(2).
+           05  FILLER               PIC X(5)       VALUE SPACE.
+           05  EL-CUSTOMER-NUMBER   PIC X(5).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  EL-SALES-THIS-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  EL-SALES-LAST-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(82)      VALUE SPACE.
+
+       01  EXCEPTION-TRAILER-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  FILLER               PIC X(20)      VALUE
+               "TOTAL EXCEPTIONS -- ".
+           05  ETL-EXCEPTION-COUNT  PIC ZZ,ZZ9.
+           05  FILLER               PIC X(103)     VALUE SPACE.
+
        PROCEDURE DIVISION.
 
       *****************************************************************
@@ -252,20 +449,51 @@
       *****************************************************************
        000-PREPARE-SALES-REPORT.
            INITIALIZE SALESREP-TABLE.
-      * Open the customer master file and the report output file
-      * Loop through the customer master file until the end is reached
-           OPEN INPUT  CUSTMAST
-                INPUT  INPUT-SALESREP
-                OUTPUT OUTPUT-RPT6000.
+           ACCEPT RUN-PARAMETER FROM COMMAND-LINE.
+           IF RUN-PARAMETER (1:7) = "RESTART"
+              SET RESTART-REQUESTED TO TRUE
+              PERFORM 150-RESTORE-CHECKPOINT
+           END-IF.
+      * Open the customer master file and the report output file.
+      * On a restart, the report and exception files are extended
+      * rather than replaced, and CUSTMAST is repositioned to the
+      * record following the last checkpoint instead of record one
+           IF RESTART-REQUESTED
+              OPEN INPUT  CUSTMAST
+                   INPUT  INPUT-SALESREP
+                   EXTEND OUTPUT-RPT6000
+                   EXTEND OUTPUT-EXCEPTION
+                   EXTEND OUTPUT-EXTRACT
+              PERFORM 160-REPOSITION-CUSTMAST
+           ELSE
+              OPEN INPUT  CUSTMAST
+                   INPUT  INPUT-SALESREP
+                   OUTPUT OUTPUT-RPT6000
+                   OUTPUT OUTPUT-EXCEPTION
+                   OUTPUT OUTPUT-EXTRACT
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
            PERFORM 200-LOAD-SALESREP-TABLE.
-           PERFORM 300-PREPARE-SALES-LINES
-                WITH TEST AFTER
-                UNTIL CUSTMAST-EOF.
-           PERFORM 500-PRINT-GRAND-TOTALS.
+           IF NOT SALESREP-TABLE-FULL
+              PERFORM 300-PREPARE-SALES-LINES
+                   WITH TEST AFTER
+                   UNTIL CUSTMAST-EOF OR SEQUENCE-ERROR
+              IF SEQUENCE-ERROR
+                 MOVE 16 TO RETURN-CODE
+              ELSE
+                 PERFORM 500-PRINT-GRAND-TOTALS
+                 PERFORM 510-PRINT-EXCEPTION-TRAILER
+                 PERFORM 520-WRITE-CONTROL-TOTALS
+                 PERFORM 605-INVALIDATE-CHECKPOINT
+              END-IF
+           ELSE
+              MOVE 16 TO RETURN-CODE
+           END-IF.
            CLOSE CUSTMAST
                 INPUT-SALESREP
-                OUTPUT-RPT6000.
+                OUTPUT-RPT6000
+                OUTPUT-EXCEPTION
+                OUTPUT-EXTRACT.
            STOP RUN.
 
       *****************************************************************
@@ -280,6 +508,68 @@
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
 
+      *****************************************************************
+      * Restores the control fields, running totals and CUSTMAST
+      * relative position from the last checkpoint written. If no
+      * checkpoint record is found the restart request is ignored and
+      * the run proceeds from the top of CUSTMAST
+      *****************************************************************
+       150-RESTORE-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY "RPT6000 - NO CHECKPOINT FOUND, "
+                           "RESTART IGNORED"
+                   SET RESTART-REQUESTED TO FALSE
+           END-READ.
+           IF RESTART-REQUESTED
+              MOVE CKP-OLD-BRANCH-NUMBER       TO OLD-BRANCH-NUMBER
+              MOVE CKP-OLD-REGION-NUMBER       TO OLD-REGION-NUMBER
+              MOVE CKP-OLD-SALESREP-NUMBER     TO OLD-SALESREP-NUMBER
+              MOVE CKP-CUSTMAST-RECORD-COUNT   TO CUSTMAST-RECORD-COUNT
+              MOVE CKP-PAGE-COUNT              TO PAGE-COUNT
+              MOVE CKP-SALESREP-TOTAL-THIS-YTD
+                                          TO SALESREP-TOTAL-THIS-YTD
+              MOVE CKP-SALESREP-TOTAL-LAST-YTD
+                                          TO SALESREP-TOTAL-LAST-YTD
+              MOVE CKP-BRANCH-TOTAL-THIS-YTD   TO BRANCH-TOTAL-THIS-YTD
+              MOVE CKP-BRANCH-TOTAL-LAST-YTD   TO BRANCH-TOTAL-LAST-YTD
+              MOVE CKP-REGION-TOTAL-THIS-YTD   TO REGION-TOTAL-THIS-YTD
+              MOVE CKP-REGION-TOTAL-LAST-YTD   TO REGION-TOTAL-LAST-YTD
+              MOVE CKP-GRAND-TOTAL-THIS-YTD    TO GRAND-TOTAL-THIS-YTD
+              MOVE CKP-GRAND-TOTAL-LAST-YTD    TO GRAND-TOTAL-LAST-YTD
+              MOVE CKP-EXCEPTION-COUNT         TO EXCEPTION-COUNT
+              MOVE CKP-EXCEPTION-HEADING-SWITCH
+                                          TO EXCEPTION-HEADING-SWITCH
+              MOVE CKP-LOOKAHEAD-RECORD        TO CUSTOMER-MASTER-RECORD
+              SET LOOKAHEAD-RESTORED TO TRUE
+              SET FIRST-RECORD TO FALSE
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * Repositions CUSTMAST to the record following the last
+      * checkpoint by reading and discarding the records already
+      * processed on the prior run. CUSTMAST is a sequential file, so
+      * this skip-read is the only portable way to resume mid-file
+      *****************************************************************
+       160-REPOSITION-CUSTMAST.
+
+           PERFORM
+              WITH TEST AFTER
+              VARYING SKIP-COUNTER FROM 1 BY 1
+              UNTIL SKIP-COUNTER >= CUSTMAST-RECORD-COUNT
+                OR CUSTMAST-EOF
+                    PERFORM 165-SKIP-CUSTOMER-RECORD
+           END-PERFORM.
+
+       165-SKIP-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   SET CUSTMAST-EOF TO TRUE
+           END-READ.
+
        200-LOAD-SALESREP-TABLE.
 
            PERFORM
@@ -288,7 +578,7 @@
               UNTIL SALESREP-EOF
                 OR SRT-INDEX > 100
                     PERFORM 210-READ-SALESREP-RECORD
-                    IF NOT SALESREP-EOF
+                    IF NOT SALESREP-EOF AND SRT-INDEX NOT > 100
                        MOVE SM-SALESREP-NUMBER
                           TO SALESREP-NUMBER (SRT-INDEX)
                        MOVE SM-SALESREP-NAME
@@ -296,6 +586,21 @@
                     END-IF
            END-PERFORM.
 
+      * SALESREP-NUMBER is a 2-digit key, so the 100-entry table
+      * above already covers every value the file can legitimately
+      * contain (00-99). If the loop above stopped because the index
+      * ran past 100 rather than because the file ran out of records,
+      * the sales rep file holds more distinct reps than a 2-digit
+      * key can represent, so the run is stopped with a clear message
+      * instead of silently leaving the extra reps off the table and
+      * letting their customers fall through to UNKNOWN on the report
+           IF SRT-INDEX > 100 AND NOT SALESREP-EOF
+              SET SALESREP-TABLE-FULL TO TRUE
+              DISPLAY "RPT6000 - SALESREP-TABLE FULL AT 100 ENTRIES"
+              DISPLAY "RPT6000 - CHECK SALESREP FILE FOR MORE THAN "
+                 "100 DISTINCT SALES REPS - RUN ABORTED"
+           END-IF.
+
        210-READ-SALESREP-RECORD.
            READ INPUT-SALESREP
                 AT END
@@ -313,17 +618,44 @@
       *    to prepare for printing based on the current and previous
       *    sales rep and branch numbers
            EVALUATE TRUE
+               WHEN SEQUENCE-ERROR
+                   CONTINUE
                WHEN CUSTMAST-EOF
                    PERFORM 355-PRINT-SALESREP-LINE
                    PERFORM 360-PRINT-BRANCH-LINE
+                   PERFORM 365-PRINT-REGION-LINE
                WHEN FIRST-RECORD
                    PERFORM 320-PRINT-CUSTOMER-LINE
                    SET FIRST-RECORD TO FALSE
                    MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
                    MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   MOVE CM-REGION-NUMBER TO OLD-REGION-NUMBER
+               WHEN LOOKAHEAD-RESTORED
+      *            This customer record was buffered in the checkpoint
+      *            because it was the lookahead record that triggered
+      *            a branch break -- 355-PRINT-SALESREP-LINE and
+      *            360-PRINT-BRANCH-LINE already printed that break's
+      *            total lines and rolled/reset the totals before the
+      *            checkpoint was taken, so replaying it through those
+      *            paragraphs again would print a second, erroneous
+      *            $0.00 total line. Only the parts of the break not
+      *            yet performed at checkpoint time -- the region
+      *            check and the customer line itself -- are replayed
+                   IF CM-REGION-NUMBER > OLD-REGION-NUMBER
+                       PERFORM 365-PRINT-REGION-LINE
+                       MOVE CM-REGION-NUMBER TO OLD-REGION-NUMBER
+                   END-IF
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   SET LOOKAHEAD-RESTORED TO FALSE
                WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
                    PERFORM 355-PRINT-SALESREP-LINE
                    PERFORM 360-PRINT-BRANCH-LINE
+                   IF CM-REGION-NUMBER > OLD-REGION-NUMBER
+                       PERFORM 365-PRINT-REGION-LINE
+                       MOVE CM-REGION-NUMBER TO OLD-REGION-NUMBER
+                   END-IF
                    PERFORM 320-PRINT-CUSTOMER-LINE
                    MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
                    MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
@@ -340,10 +672,50 @@
       *****************************************************************
        310-READ-CUSTOMER-RECORD.
 
-           READ CUSTMAST
-               AT END
-                   SET CUSTMAST-EOF TO TRUE
-               END-READ.
+      *    On the first call after a restart, the customer record that
+      *    would be read here was already read on the prior run and is
+      *    sitting in CUSTOMER-MASTER-RECORD, restored from the
+      *    checkpoint -- skip the physical read instead of pulling the
+      *    following record out of turn. LOOKAHEAD-RESTORED itself is
+      *    left set until 300-PREPARE-SALES-LINES has decided how to
+      *    process this replayed record
+           IF LOOKAHEAD-RESTORED
+              CONTINUE
+           ELSE
+              READ CUSTMAST
+                  AT END
+                      SET CUSTMAST-EOF TO TRUE
+                  NOT AT END
+                      ADD 1 TO CUSTMAST-RECORD-COUNT
+              END-READ
+           END-IF.
+
+           IF NOT CUSTMAST-EOF AND NOT FIRST-RECORD
+              PERFORM 315-CHECK-CUSTOMER-SEQUENCE
+           END-IF.
+
+      *****************************************************************
+      * CUSTMAST must arrive in ascending order by branch number and,
+      * within branch, by sales rep number -- the control breaks in
+      * 300-PREPARE-SALES-LINES depend on it. A record whose branch/
+      * sales rep combination is lower than the prior record's would
+      * otherwise be folded into the wrong branch, region or sales
+      * rep totals instead of raising a break, so it is flagged and
+      * the run is stopped rather than left to mis-total silently
+      *****************************************************************
+       315-CHECK-CUSTOMER-SEQUENCE.
+
+           IF CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+              OR (CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                  AND CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER)
+              SET SEQUENCE-ERROR TO TRUE
+              DISPLAY "RPT6000 - CUSTMAST OUT OF SEQUENCE AT CUSTOMER "
+                 CM-CUSTOMER-NUMBER
+              DISPLAY "RPT6000 - BRANCH " CM-BRANCH-NUMBER " SALESREP "
+                 CM-SALESREP-NUMBER " IS LOWER THAN PRIOR BRANCH "
+                 OLD-BRANCH-NUMBER " SALESREP " OLD-SALESREP-NUMBER
+              DISPLAY "RPT6000 - RUN ABORTED"
+           END-IF.
 
       *****************************************************************
       * Gets the data for each customer line, calculates change amount
@@ -397,15 +769,49 @@
 
            ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD
            ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD
-           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD
-           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+
+           PERFORM 329-CHECK-UNMATCHED-SALESREP
 
            MOVE CUSTOMER-LINE TO PRINT-AREA
            WRITE PRINT-AREA
+           PERFORM 328-WRITE-CUSTOMER-EXTRACT-LINE
 
            ADD 1 TO LINE-COUNT
            MOVE 1 TO SPACE-CONTROL.
 
+      *****************************************************************
+      * Writes the same customer detail figures used on the printed
+      * report to the comma-delimited extract for the BI team
+      *****************************************************************
+       328-WRITE-CUSTOMER-EXTRACT-LINE.
+
+           MOVE CM-SALES-THIS-YTD TO EX-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD TO EX-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT     TO EX-CHANGE-AMOUNT.
+
+           MOVE SPACES TO EXTRACT-LINE.
+           MOVE 1 TO EXTRACT-POINTER.
+           STRING CM-BRANCH-NUMBER                    DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  CM-SALESREP-NUMBER                  DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  FUNCTION TRIM(CM-CUSTOMER-NUMBER)    DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  FUNCTION TRIM(CM-CUSTOMER-NAME)      DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  FUNCTION TRIM(EX-SALES-THIS-YTD)     DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  FUNCTION TRIM(EX-SALES-LAST-YTD)     DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  FUNCTION TRIM(EX-CHANGE-AMOUNT)      DELIMITED SIZE
+                  ","                                 DELIMITED SIZE
+                  FUNCTION TRIM(CL-CHANGE-PERCENT-R)   DELIMITED SIZE
+               INTO EXTRACT-LINE
+               WITH POINTER EXTRACT-POINTER
+           END-STRING.
+           MOVE EXTRACT-LINE TO CUSTOMER-EXTRACT-RECORD.
+           WRITE CUSTOMER-EXTRACT-RECORD.
+
       ******************************************************************
       * Looks up a sales rep's name in the sales rep table and moves it
       * to the print area for printing in place of their id number
@@ -419,6 +825,60 @@
                     MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
            END-SEARCH.
 
+      *****************************************************************
+      * Checks every customer record against the sales rep table and
+      * writes it to the exception listing when the sales rep number
+      * does not match any entry -- run for every customer regardless
+      * of whether 320-PRINT-CUSTOMER-LINE prints the rep name on this
+      * particular line, so a run of several customers under the same
+      * unmatched rep number are all chased down, not just the first
+      *****************************************************************
+       329-CHECK-UNMATCHED-SALESREP.
+           SET SRT-INDEX TO 1.
+           SEARCH SALESREP-GROUP
+                AT END
+                    PERFORM 327-PRINT-EXCEPTION-LINE
+                WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER
+                    CONTINUE
+           END-SEARCH.
+
+      *****************************************************************
+      * Prints the heading lines at the top of the unmatched sales rep
+      * exception listing the first time an exception is found
+      *****************************************************************
+       326-PRINT-EXCEPTION-HEADING.
+
+           MOVE CD-MONTH TO EH1-MONTH.
+           MOVE CD-DAY   TO EH1-DAY.
+           MOVE CD-YEAR  TO EH1-YEAR.
+           MOVE EXCEPTION-HEADING-LINE-1 TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+           MOVE EXCEPTION-HEADING-LINE-2 TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+           MOVE EXCEPTION-HEADING-LINE-3 TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+           SET EXCEPTION-HEADING-PRINTED TO TRUE.
+
+      *****************************************************************
+      * Writes a customer record whose sales rep number did not match
+      * any entry in the SALESREP table to the exception listing so
+      * operations can chase down the master-file setup error
+      *****************************************************************
+       327-PRINT-EXCEPTION-LINE.
+
+           IF NOT EXCEPTION-HEADING-PRINTED
+              PERFORM 326-PRINT-EXCEPTION-HEADING
+           END-IF
+
+           MOVE CM-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO EL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.
+           MOVE CM-SALES-THIS-YTD  TO EL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO EL-SALES-LAST-YTD.
+           MOVE EXCEPTION-LINE TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+           ADD 1 TO EXCEPTION-COUNT.
+
       *****************************************************************
       * Prints the heading lines at the top of the report and when the
       * number of lines printed on the page reaches the limit. Also
@@ -509,11 +969,98 @@
            MOVE HEADING-LINE-6 TO PRINT-AREA
            PERFORM 350-WRITE-REPORT-LINE
            MOVE 2 TO SPACE-CONTROL.
-           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
-           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD BRANCH-TOTAL-THIS-YTD TO REGION-TOTAL-THIS-YTD.
+           ADD BRANCH-TOTAL-LAST-YTD TO REGION-TOTAL-LAST-YTD.
            INITIALIZE BRANCH-TOTAL-THIS-YTD
                       BRANCH-TOTAL-LAST-YTD.
 
+           ADD 1 TO BRANCH-BREAK-COUNTER.
+      *    A branch break landing on CUSTMAST-EOF is the final branch
+      *    of the run, not a mid-file lookahead -- there is no
+      *    following customer record to buffer, and checkpointing
+      *    here would leave a stale checkpoint behind after a
+      *    completed run that a later mistaken RESTART would replay
+      *    as a duplicate of the last customer already fully totaled
+           IF BRANCH-BREAK-COUNTER >= CHECKPOINT-INTERVAL
+                AND NOT CUSTMAST-EOF
+              PERFORM 600-WRITE-CHECKPOINT
+              MOVE ZERO TO BRANCH-BREAK-COUNTER
+           END-IF.
+
+      *****************************************************************
+      * Procedure for printing the region totals line
+      * Computes change amount and percentage of change in sales for a
+      * region compared to the same period last year. Also adds the
+      * region totals to the grand totals and resets the region totals
+      *****************************************************************
+       365-PRINT-REGION-LINE.
+
+           MOVE REGION-TOTAL-THIS-YTD TO RTL-SALES-THIS-YTD.
+           MOVE REGION-TOTAL-LAST-YTD TO RTL-SALES-LAST-YTD.
+           COMPUTE CHANGE-AMOUNT =
+                REGION-TOTAL-THIS-YTD - REGION-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO RTL-CHANGE-AMOUNT.
+           IF REGION-TOTAL-LAST-YTD = ZERO
+              MOVE "  N/A " TO RTL-CHANGE-PERCENT-R
+           ELSE
+                COMPUTE RTL-CHANGE-PERCENT ROUNDED =
+                        CHANGE-AMOUNT * 100 / REGION-TOTAL-LAST-YTD
+                        ON SIZE ERROR
+                            MOVE "OVRFLW" TO RTL-CHANGE-PERCENT-R.
+           MOVE REGION-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-6 TO PRINT-AREA
+           PERFORM 350-WRITE-REPORT-LINE
+           MOVE 2 TO SPACE-CONTROL.
+           ADD REGION-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
+           ADD REGION-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           INITIALIZE REGION-TOTAL-THIS-YTD
+                      REGION-TOTAL-LAST-YTD.
+
+      *****************************************************************
+      * Writes a checkpoint record capturing the control fields and
+      * running totals needed to resume the run from this point,
+      * should the job abend before it reaches CUSTMAST-EOF
+      *****************************************************************
+       600-WRITE-CHECKPOINT.
+
+           MOVE OLD-BRANCH-NUMBER      TO CKP-OLD-BRANCH-NUMBER.
+           MOVE OLD-REGION-NUMBER      TO CKP-OLD-REGION-NUMBER.
+           MOVE OLD-SALESREP-NUMBER    TO CKP-OLD-SALESREP-NUMBER.
+           MOVE CUSTMAST-RECORD-COUNT  TO CKP-CUSTMAST-RECORD-COUNT.
+           MOVE PAGE-COUNT             TO CKP-PAGE-COUNT.
+           MOVE SALESREP-TOTAL-THIS-YTD
+                                  TO CKP-SALESREP-TOTAL-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD
+                                  TO CKP-SALESREP-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-THIS-YTD TO CKP-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD TO CKP-BRANCH-TOTAL-LAST-YTD.
+           MOVE REGION-TOTAL-THIS-YTD TO CKP-REGION-TOTAL-THIS-YTD.
+           MOVE REGION-TOTAL-LAST-YTD TO CKP-REGION-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-THIS-YTD  TO CKP-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD  TO CKP-GRAND-TOTAL-LAST-YTD.
+           MOVE EXCEPTION-COUNT       TO CKP-EXCEPTION-COUNT.
+           MOVE EXCEPTION-HEADING-SWITCH
+                                  TO CKP-EXCEPTION-HEADING-SWITCH.
+           MOVE CUSTOMER-MASTER-RECORD TO CKP-LOOKAHEAD-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * Clears out any checkpoint left on disk once the run has
+      * completed successfully -- otherwise a checkpoint written at
+      * an earlier interval (e.g. nine breaks into a ten-break run)
+      * survives a clean completion and a later RESTART invocation
+      * would silently resume a fresh run from that stale position
+      * instead of starting over from the top of CUSTMAST
+      *****************************************************************
+       605-INVALIDATE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
       *****************************************************************
       * Get grand totals, compute change amount and % change
       * and print the grand total line at the end of the report
@@ -536,4 +1083,31 @@
            PERFORM 350-WRITE-REPORT-LINE
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
            MOVE 2 TO SPACE-CONTROL.
-           PERFORM 350-WRITE-REPORT-LINE.
\ No newline at end of file
+           PERFORM 350-WRITE-REPORT-LINE.
+
+      *****************************************************************
+      * Writes the trailer line to the exception listing showing how
+      * many CUSTMAST records had an unmatched sales rep number. Only
+      * written when at least one exception was found on the run
+      *****************************************************************
+       510-PRINT-EXCEPTION-TRAILER.
+           IF EXCEPTION-HEADING-PRINTED
+              MOVE EXCEPTION-COUNT TO ETL-EXCEPTION-COUNT
+              MOVE EXCEPTION-TRAILER-LINE TO EXCEPTION-PRINT-AREA
+              WRITE EXCEPTION-PRINT-AREA
+           END-IF.
+
+      *****************************************************************
+      * Writes the run-to-run control record: the CUSTMAST record
+      * count and the YTD sales totals this run accumulated, so
+      * operations can reconcile them against the feed that built
+      * CUSTMAST without re-adding the source extract by hand
+      *****************************************************************
+       520-WRITE-CONTROL-TOTALS.
+
+           MOVE CUSTMAST-RECORD-COUNT TO CTL-CUSTMAST-RECORD-COUNT.
+           MOVE GRAND-TOTAL-THIS-YTD  TO CTL-SALES-THIS-YTD-TOTAL.
+           MOVE GRAND-TOTAL-LAST-YTD  TO CTL-SALES-LAST-YTD-TOTAL.
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
