@@ -0,0 +1,296 @@
+      *****************************************************************
+      * Title..........: RPT6200 - Sales Decline Exception Report
+      * Programmer.....: Tristan Joubert
+      * Date...........: 8-8-26
+      * GitHub URL.....: https://github.com/bstearns07/RPT6000
+      * Program Desc...: Standalone selection run over CUSTMAST that
+      *                  pulls every customer whose year-to-date sales
+      *                  fell by more than the decline cutoff versus
+      *                  last year, and lists them worst decline first
+      *                  so the sales desk can follow up on them
+      * File Desc......: Defines the sole source code for application
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT6200.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST        ASSIGN TO CUSTMAST.
+           SELECT DECLINE-REPORT  ASSIGN TO RPT6200R.
+           SELECT SORT-WORK-FILE  ASSIGN TO SRTWORK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY CUSTMAST.
+
+       FD  DECLINE-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  DECLINE-PRINT-AREA  PIC X(130).
+
+      * Work file used to put the selected customers into worst
+      * decline first order before they are printed
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SW-CHANGE-PERCENT     PIC S999V9      COMP-3.
+           05  SW-BRANCH-NUMBER      PIC 9(2).
+           05  SW-REGION-NUMBER      PIC 9(1).
+           05  SW-SALESREP-NUMBER    PIC 9(2).
+           05  SW-CUSTOMER-NUMBER    PIC X(5).
+           05  SW-CUSTOMER-NAME      PIC X(20).
+           05  SW-SALES-THIS-YTD     PIC S9(6)V99    COMP-3.
+           05  SW-SALES-LAST-YTD     PIC S9(6)V99    COMP-3.
+           05  SW-CHANGE-AMOUNT      PIC S9(6)V99    COMP-3.
+
+       WORKING-STORAGE SECTION.
+
+      * Determines when end of file is reached on each file
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+              88  CUSTMAST-EOF                  VALUE "Y".
+           05  SORT-EOF-SWITCH         PIC X    VALUE "N".
+              88  SORT-EOF                      VALUE "Y".
+
+      * A customer is only pulled onto the decline listing when its
+      * change percent falls at or below this cutoff
+       01  SELECTION-CRITERIA          PACKED-DECIMAL.
+           05  DECLINE-CUTOFF-PERCENT  PIC S999V9  VALUE -20.0.
+
+      * Calculated fields for YTD change amount and percent change
+       01  CALCULATED-FIELDS           PACKED-DECIMAL.
+           05  CHANGE-AMOUNT           PIC S9(6)V99   VALUE ZERO.
+           05  CHANGE-PERCENT          PIC S999V9     VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      * Counts how many customers made it onto the decline listing
+       01  REPORT-COUNTS               PACKED-DECIMAL.
+           05  DECLINE-COUNT           PIC S9(5)  VALUE ZERO.
+
+      *****************************************************************
+      * Define the lines printed on the sales decline exception
+      * listing
+      *****************************************************************
+       01  DECLINE-HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  DH1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  DH1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  DH1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(24)  VALUE SPACE.
+           05  FILLER          PIC X(37)  VALUE
+               "SALES DECLINE EXCEPTION LISTING     ".
+           05  FILLER          PIC X(52)  VALUE SPACE.
+
+       01  DECLINE-HEADING-LINE-2.
+           05  FILLER         PIC X(2)   VALUE SPACES.
+           05  FILLER         PIC X(6)   VALUE "BRANCH".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "SALESREP".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(20)  VALUE "CUSTOMER NAME".
+           05  FILLER         PIC X(3)   VALUE SPACES.
+           05  FILLER         PIC X(10)  VALUE "SALES THIS".
+           05  FILLER         PIC X(4)   VALUE SPACES.
+           05  FILLER         PIC X(10)  VALUE "SALES LAST".
+           05  FILLER         PIC X(4)   VALUE SPACES.
+           05  FILLER         PIC X(7)   VALUE "PCT CHG".
+           05  FILLER         PIC X(39)  VALUE SPACE.
+
+       01  DECLINE-HEADING-LINE-3.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(20)  VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(7)   VALUE ALL '-'.
+           05  FILLER           PIC X(41)  VALUE SPACE.
+
+       01  DECLINE-LINE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  DL-BRANCH-NUMBER     PIC X(2).
+           05  FILLER               PIC X(5)       VALUE SPACE.
+           05  DL-SALESREP-NUMBER   PIC X(2).
+           05  FILLER               PIC X(5)       VALUE SPACE.
+           05  DL-CUSTOMER-NUMBER   PIC X(5).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-CUSTOMER-NAME     PIC X(20).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  DL-SALES-THIS-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  DL-SALES-LAST-YTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  DL-CHANGE-PERCENT    PIC ZZ9.9-.
+           05  FILLER               PIC X(49)      VALUE SPACE.
+
+       01  DECLINE-TRAILER-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  FILLER               PIC X(20)      VALUE
+               "TOTAL DECLINES  -- ".
+           05  DTL-DECLINE-COUNT    PIC ZZ,ZZ9.
+           05  FILLER               PIC X(103)     VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main processing logic for the sales decline exception report.
+      * Every customer whose change percent is at or below the
+      * decline cutoff is pulled out of CUSTMAST, sorted worst decline
+      * first, and printed to the exception listing
+      *****************************************************************
+       000-PRINT-DECLINE-REPORT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           OPEN INPUT  CUSTMAST
+                OUTPUT DECLINE-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CHANGE-PERCENT
+               INPUT PROCEDURE 100-SELECT-DECLINE-RECORDS
+               OUTPUT PROCEDURE 200-PRINT-DECLINE-RECORDS.
+           CLOSE CUSTMAST
+                 DECLINE-REPORT.
+           STOP RUN.
+
+      *****************************************************************
+      * Reads every CUSTMAST record and releases the customers whose
+      * change percent falls at or below the decline cutoff to the
+      * sort work file
+      *****************************************************************
+       100-SELECT-DECLINE-RECORDS.
+
+           PERFORM 110-READ-CUSTOMER-RECORD
+                WITH TEST AFTER
+                UNTIL CUSTMAST-EOF.
+
+       110-READ-CUSTOMER-RECORD.
+
+           READ CUSTMAST
+               AT END
+                   SET CUSTMAST-EOF TO TRUE
+               NOT AT END
+                   PERFORM 120-EVALUATE-CUSTOMER-RECORD
+           END-READ.
+
+      *****************************************************************
+      * A customer with no sales last year has no percentage to
+      * decline from, so it is left off the listing rather than
+      * dividing by zero. A change percent too large for
+      * CHANGE-PERCENT to hold (a tiny prior-year base) is pegged to
+      * the field's worst representable value instead of zeroed -- a
+      * customer whose percentage overflows is almost always one of
+      * the steepest decliners, and zeroing it would drop it below
+      * DECLINE-CUTOFF-PERCENT and silently exclude it from the very
+      * listing it belongs on
+      *****************************************************************
+       120-EVALUATE-CUSTOMER-RECORD.
+
+           IF CM-SALES-LAST-YTD NOT = ZERO
+              COMPUTE CHANGE-AMOUNT =
+                   CM-SALES-THIS-YTD - CM-SALES-LAST-YTD
+              COMPUTE CHANGE-PERCENT ROUNDED =
+                      CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                      ON SIZE ERROR
+                          MOVE -999.9 TO CHANGE-PERCENT
+              IF CHANGE-PERCENT <= DECLINE-CUTOFF-PERCENT
+                 PERFORM 130-RELEASE-DECLINE-RECORD
+              END-IF
+           END-IF.
+
+       130-RELEASE-DECLINE-RECORD.
+
+           MOVE CM-BRANCH-NUMBER   TO SW-BRANCH-NUMBER.
+           MOVE CM-REGION-NUMBER   TO SW-REGION-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO SW-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO SW-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO SW-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO SW-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO SW-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT      TO SW-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT     TO SW-CHANGE-PERCENT.
+           RELEASE SORT-RECORD.
+
+      *****************************************************************
+      * Prints the heading once, then one line per selected customer
+      * in worst decline first order, followed by the trailer count
+      *****************************************************************
+       200-PRINT-DECLINE-RECORDS.
+
+           PERFORM 210-PRINT-DECLINE-HEADING.
+           PERFORM 220-PRINT-DECLINE-LINE
+                WITH TEST AFTER
+                UNTIL SORT-EOF.
+           PERFORM 230-PRINT-DECLINE-TRAILER.
+
+       210-PRINT-DECLINE-HEADING.
+
+           MOVE CD-MONTH TO DH1-MONTH.
+           MOVE CD-DAY   TO DH1-DAY.
+           MOVE CD-YEAR  TO DH1-YEAR.
+           MOVE DECLINE-HEADING-LINE-1 TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+           MOVE DECLINE-HEADING-LINE-2 TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+           MOVE DECLINE-HEADING-LINE-3 TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+
+       220-PRINT-DECLINE-LINE.
+
+           PERFORM 225-RETURN-SORTED-RECORD.
+           IF NOT SORT-EOF
+              PERFORM 240-FORMAT-DECLINE-LINE
+           END-IF.
+
+       225-RETURN-SORTED-RECORD.
+
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET SORT-EOF TO TRUE
+           END-RETURN.
+
+       240-FORMAT-DECLINE-LINE.
+
+           MOVE SW-BRANCH-NUMBER    TO DL-BRANCH-NUMBER.
+           MOVE SW-SALESREP-NUMBER  TO DL-SALESREP-NUMBER.
+           MOVE SW-CUSTOMER-NUMBER  TO DL-CUSTOMER-NUMBER.
+           MOVE SW-CUSTOMER-NAME    TO DL-CUSTOMER-NAME.
+           MOVE SW-SALES-THIS-YTD   TO DL-SALES-THIS-YTD.
+           MOVE SW-SALES-LAST-YTD   TO DL-SALES-LAST-YTD.
+           MOVE SW-CHANGE-PERCENT   TO DL-CHANGE-PERCENT.
+           MOVE DECLINE-LINE TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+           ADD 1 TO DECLINE-COUNT.
+
+       230-PRINT-DECLINE-TRAILER.
+
+           MOVE DECLINE-COUNT TO DTL-DECLINE-COUNT.
+           MOVE DECLINE-TRAILER-LINE TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
