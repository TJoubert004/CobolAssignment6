@@ -0,0 +1,550 @@
+      *****************************************************************
+      * Title..........: RPT6300 - Month/Quarter-to-Date Sales Report
+      * Programmer.....: Tristan Joubert
+      * Date...........: 8-8-26
+      * GitHub URL.....: https://github.com/bstearns07/RPT6000
+      * Program Desc...: Companion report to RPT6000. Built the same
+      *                  way -- same salesrep/branch/region control
+      *                  breaks, the same heading and totals structure
+      *                  -- but driven off the month-to-date and
+      *                  quarter-to-date sales fields on the customer
+      *                  master instead of the year-to-date fields
+      * File Desc......: Defines the sole source code for application
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT6300.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST         ASSIGN TO CUSTMAST.
+           SELECT INPUT-SALESREP   ASSIGN TO SALESREP.
+           SELECT OUTPUT-RPT6300   ASSIGN TO RPT6300.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY CUSTMAST.
+
+       FD INPUT-SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SALESREP.
+
+       FD  OUTPUT-RPT6300
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+      * Defines a table that stores the sales rep's names and ids
+       01  SALESREP-TABLE.
+           05  SALESREP-GROUP OCCURS 100 TIMES
+                              INDEXED BY SRT-INDEX.
+               10  SALESREP-NUMBER PIC 9(2).
+               10  SALESREP-NAME   PIC X(10).
+
+      * Determines when end of file or a branch record is reached
+       01  SWITCHES.
+           05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".
+              88  SALESREP-EOF                  VALUE "Y".
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+              88  CUSTMAST-EOF                  VALUE "Y".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+              88 FIRST-RECORD                   VALUE "Y"
+                                                  FALSE "N".
+           05  SALESREP-TABLE-FULL-SWITCH PIC X VALUE "N".
+              88  SALESREP-TABLE-FULL           VALUE "Y".
+
+      * Holds the control fields used to break on salesrep, branch
+      * and region number changes
+       01  CONTROL-FIELDS.
+           05  OLD-SALESREP-NUMBER PIC 99.
+           05  OLD-BRANCH-NUMBER   PIC 99.
+           05  OLD-REGION-NUMBER   PIC 9.
+
+      * Controls spacing on the report and when to print heading lines
+       01  PRINT-FIELDS        PACKED-DECIMAL.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +45.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  SPACE-CONTROL   PIC S9(1)   VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      * Running totals for salesrep, branch, region and grand totals
+       01  TOTAL-FIELDS        PACKED-DECIMAL.
+           05  SALESREP-TOTAL-THIS-MTD PIC S9(6)V99   VALUE ZERO.
+           05  SALESREP-TOTAL-LAST-MTD PIC S9(6)V99   VALUE ZERO.
+           05  SALESREP-TOTAL-THIS-QTD PIC S9(6)V99   VALUE ZERO.
+           05  SALESREP-TOTAL-LAST-QTD PIC S9(6)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-THIS-MTD   PIC S9(6)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-LAST-MTD   PIC S9(6)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-THIS-QTD   PIC S9(6)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-LAST-QTD   PIC S9(6)V99   VALUE ZERO.
+           05  REGION-TOTAL-THIS-MTD   PIC S9(6)V99   VALUE ZERO.
+           05  REGION-TOTAL-LAST-MTD   PIC S9(6)V99   VALUE ZERO.
+           05  REGION-TOTAL-THIS-QTD   PIC S9(6)V99   VALUE ZERO.
+           05  REGION-TOTAL-LAST-QTD   PIC S9(6)V99   VALUE ZERO.
+           05  GRAND-TOTAL-THIS-MTD    PIC S9(7)V99   VALUE ZERO.
+           05  GRAND-TOTAL-LAST-MTD    PIC S9(7)V99   VALUE ZERO.
+           05  GRAND-TOTAL-THIS-QTD    PIC S9(7)V99   VALUE ZERO.
+           05  GRAND-TOTAL-LAST-QTD    PIC S9(7)V99   VALUE ZERO.
+
+      *****************************************************************
+      * Define the report heading, detail and total lines
+      *****************************************************************
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(24)  VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE "MTD/QTD SALES REPORT".
+           05  FILLER          PIC X(31)  VALUE SPACE.
+           05  FILLER          PIC X(6)   VALUE "PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(28)  VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)   VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(83)  VALUE SPACE.
+           05  FILLER          PIC X(7)   VALUE "RPT6300".
+           05  FILLER          PIC X(28)  VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(23)  VALUE
+               "MTD           MTD".
+           05  FILLER           PIC X(9)   VALUE SPACES.
+           05  FILLER           PIC X(23)  VALUE
+               "QTD           QTD".
+           05  FILLER           PIC X(21)  VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER         PIC X(17)  VALUE "BRANCH   SALESREP".
+           05  FILLER         PIC X(13)  VALUE SPACES.
+           05  FILLER         PIC X(8)   VALUE "CUSTOMER".
+           05  FILLER         PIC X(14)  VALUE SPACES.
+           05  FILLER         PIC X(22)  VALUE "THIS MTD      LAST MTD".
+           05  FILLER         PIC X(5)   VALUE SPACES.
+           05  FILLER         PIC X(22)  VALUE "THIS QTD      LAST QTD".
+           05  FILLER         PIC X(29)  VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER           PIC X(6)   VALUE ALL '-'.
+           05  FILLER           PIC X(1)   VALUE SPACE.
+           05  FILLER           PIC X(13)  VALUE ALL '-'.
+           05  FILLER           PIC X(1)   VALUE SPACE.
+           05  FILLER           PIC X(26)  VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(4)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(29)  VALUE SPACE.
+
+       01 HEADING-LINE-6.
+           05  FILLER           PIC X(130) VALUE SPACE.
+
+       01 HEADING-LINE-7.
+           05  FILLER      PIC X(51)            VALUE SPACE.
+           05  FILLER      PIC X(11)            VALUE ALL "=".
+           05  FILLER      PIC X(1)             VALUE SPACE.
+           05  FILLER      PIC X(11)            VALUE ALL "=".
+           05  FILLER      PIC X(1)             VALUE SPACE.
+           05  FILLER      PIC X(11)            VALUE ALL "=".
+           05  FILLER      PIC X(1)             VALUE SPACE.
+           05  FILLER      PIC X(11)            VALUE ALL "=".
+           05  FILLER      PIC X(32)            VALUE SPACE.
+
+       01  CUSTOMER-LINE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  CL-BRANCH-NUMBER     PIC X(2).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  CL-SALESREP-NUMBER   PIC X(2).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  CL-SALESREP-NAME     PIC X(10).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  CL-CUSTOMER-NUMBER   PIC X(5).
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  CL-CUSTOMER-NAME     PIC X(20).
+           05  FILLER               PIC X(6)       VALUE SPACE.
+           05  CL-SALES-THIS-MTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  CL-SALES-LAST-MTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  CL-SALES-THIS-QTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  CL-SALES-LAST-QTD    PIC ZZ,ZZ9.99-.
+           05  FILLER               PIC X(27)      VALUE SPACE.
+
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER               PIC X(36)   VALUE SPACE.
+           05  FILLER               PIC X(16)   VALUE "SALESREP TOTAL".
+           05  STL-SALES-THIS-MTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  STL-SALES-LAST-MTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  STL-SALES-THIS-QTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  STL-SALES-LAST-QTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(25)   VALUE "*".
+
+       01  BRANCH-TOTAL-LINE.
+           05  FILLER               PIC X(36)   VALUE SPACE.
+           05  FILLER               PIC X(16)   VALUE "  BRANCH TOTAL".
+           05  BTL-SALES-THIS-MTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  BTL-SALES-LAST-MTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  BTL-SALES-THIS-QTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  BTL-SALES-LAST-QTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(25)   VALUE "**".
+
+       01  REGION-TOTAL-LINE.
+           05  FILLER               PIC X(36)   VALUE SPACE.
+           05  FILLER               PIC X(16)   VALUE "  REGION TOTAL".
+           05  RTL-SALES-THIS-MTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  RTL-SALES-LAST-MTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  RTL-SALES-THIS-QTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  RTL-SALES-LAST-QTD   PIC $$$,$$9.99-.
+           05  FILLER               PIC X(25)   VALUE "***".
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(36)    VALUE SPACE.
+           05  FILLER               PIC X(14)    VALUE "   GRAND TOTAL".
+           05  GTL-SALES-THIS-MTD   PIC $,$$$,$$9.99-.
+           05  FILLER               PIC X(1)     VALUE SPACE.
+           05  GTL-SALES-LAST-MTD   PIC $,$$$,$$9.99-.
+           05  FILLER               PIC X(1)     VALUE SPACE.
+           05  GTL-SALES-THIS-QTD   PIC $,$$$,$$9.99-.
+           05  FILLER               PIC X(1)     VALUE SPACE.
+           05  GTL-SALES-LAST-QTD   PIC $,$$$,$$9.99-.
+           05  FILLER               PIC X(25)    VALUE "****".
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main processing logic for the month/quarter-to-date companion
+      * report
+      *****************************************************************
+       000-PREPARE-SALES-REPORT.
+
+           OPEN INPUT  CUSTMAST
+                INPUT  INPUT-SALESREP
+                OUTPUT OUTPUT-RPT6300.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-LOAD-SALESREP-TABLE.
+           IF NOT SALESREP-TABLE-FULL
+              PERFORM 300-PREPARE-SALES-LINES
+                   WITH TEST AFTER
+                   UNTIL CUSTMAST-EOF
+              PERFORM 500-PRINT-GRAND-TOTALS
+           ELSE
+              MOVE 16 TO RETURN-CODE
+           END-IF.
+           CLOSE CUSTMAST
+                INPUT-SALESREP
+                OUTPUT-RPT6300.
+           STOP RUN.
+
+      *****************************************************************
+      * Get current date and time for heading
+      *****************************************************************
+       100-FORMAT-REPORT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+      *****************************************************************
+      * Loads the sales rep table from the sales rep master file
+      *****************************************************************
+       200-LOAD-SALESREP-TABLE.
+
+           PERFORM
+              WITH TEST AFTER
+              VARYING SRT-INDEX FROM 1 BY 1
+              UNTIL SALESREP-EOF
+                OR SRT-INDEX > 100
+                    PERFORM 210-READ-SALESREP-RECORD
+                    IF NOT SALESREP-EOF AND SRT-INDEX NOT > 100
+                       MOVE SM-SALESREP-NUMBER
+                          TO SALESREP-NUMBER (SRT-INDEX)
+                       MOVE SM-SALESREP-NAME
+                          TO SALESREP-NAME (SRT-INDEX)
+                    END-IF
+           END-PERFORM.
+
+      * SALESREP-NUMBER is a 2-digit key, so the 100-entry table
+      * above already covers every value the file can legitimately
+      * contain (00-99). If the loop above stopped because the index
+      * ran past 100 rather than because the file ran out of records,
+      * the sales rep file holds more distinct reps than a 2-digit
+      * key can represent, so the run is stopped with a clear message
+      * instead of silently leaving the extra reps off the table and
+      * letting their customers fall through to UNKNOWN on the report
+           IF SRT-INDEX > 100 AND NOT SALESREP-EOF
+              SET SALESREP-TABLE-FULL TO TRUE
+              DISPLAY "RPT6300 - SALESREP-TABLE FULL AT 100 ENTRIES"
+              DISPLAY "RPT6300 - CHECK SALESREP FILE FOR MORE THAN "
+                 "100 DISTINCT SALES REPS - RUN ABORTED"
+           END-IF.
+
+       210-READ-SALESREP-RECORD.
+           READ INPUT-SALESREP
+                AT END
+                     SET SALESREP-EOF TO TRUE
+                END-READ.
+
+      *****************************************************************
+      * Prepares each customer line until the end of CUSTMAST reached
+      *****************************************************************
+       300-PREPARE-SALES-LINES.
+
+           PERFORM 310-READ-CUSTOMER-RECORD.
+
+           EVALUATE TRUE
+               WHEN CUSTMAST-EOF
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 360-PRINT-BRANCH-LINE
+                   PERFORM 365-PRINT-REGION-LINE
+               WHEN FIRST-RECORD
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   SET FIRST-RECORD TO FALSE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   MOVE CM-REGION-NUMBER TO OLD-REGION-NUMBER
+               WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 360-PRINT-BRANCH-LINE
+                   IF CM-REGION-NUMBER > OLD-REGION-NUMBER
+                       PERFORM 365-PRINT-REGION-LINE
+                       MOVE CM-REGION-NUMBER TO OLD-REGION-NUMBER
+                   END-IF
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+               WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+               WHEN OTHER
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Procedure for reading the CUSTMAST data file until EOF
+      *****************************************************************
+       310-READ-CUSTOMER-RECORD.
+
+           READ CUSTMAST
+               AT END
+                   SET CUSTMAST-EOF TO TRUE
+           END-READ.
+
+      *****************************************************************
+      * Gets the data for each customer line and prints it. Also
+      * controls when to print the heading lines
+      *****************************************************************
+       320-PRINT-CUSTOMER-LINE.
+
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 330-PRINT-HEADING-LINES
+           END-IF
+
+           EVALUATE TRUE
+               WHEN FIRST-RECORD OR CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                   MOVE CM-BRANCH-NUMBER   TO CL-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+                   PERFORM 325-MOVE-SALESREP-NAME
+               WHEN OTHER
+                   MOVE SPACES TO CL-BRANCH-NUMBER
+                   IF CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+                       MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER
+                       PERFORM 325-MOVE-SALESREP-NAME
+                   ELSE
+                       MOVE SPACES TO CL-SALESREP-NUMBER
+                       MOVE SPACE TO CL-SALESREP-NAME
+                   END-IF
+           END-EVALUATE
+
+           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO CL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-MTD  TO CL-SALES-THIS-MTD.
+           MOVE CM-SALES-LAST-MTD  TO CL-SALES-LAST-MTD.
+           MOVE CM-SALES-THIS-QTD  TO CL-SALES-THIS-QTD.
+           MOVE CM-SALES-LAST-QTD  TO CL-SALES-LAST-QTD.
+
+           ADD CM-SALES-THIS-MTD TO SALESREP-TOTAL-THIS-MTD.
+           ADD CM-SALES-LAST-MTD TO SALESREP-TOTAL-LAST-MTD.
+           ADD CM-SALES-THIS-QTD TO SALESREP-TOTAL-THIS-QTD.
+           ADD CM-SALES-LAST-QTD TO SALESREP-TOTAL-LAST-QTD.
+
+           MOVE CUSTOMER-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+      *****************************************************************
+      * Looks up the sales rep's name in the table. If the sales rep
+      * number on the customer record does not match any entry in the
+      * table the sales rep is unknown and is flagged as such
+      *****************************************************************
+       325-MOVE-SALESREP-NAME.
+           SET SRT-INDEX TO 1.
+           SEARCH SALESREP-GROUP
+                AT END
+                    MOVE "UNKNOWN" TO CL-SALESREP-NAME
+                WHEN SALESREP-NUMBER (SRT-INDEX) = CM-SALESREP-NUMBER
+                    MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
+           END-SEARCH.
+
+      *****************************************************************
+      * Prints the heading lines at the top of the report and when the
+      * number of lines printed on the page reaches the limit. Also
+      * resets the line count and controls spacing on the report
+      *****************************************************************
+       330-PRINT-HEADING-LINES.
+
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+
+      *****************************************************************
+      * Procedure for writing a line to the report
+      *****************************************************************
+       350-WRITE-REPORT-LINE.
+
+           WRITE PRINT-AREA.
+           ADD SPACE-CONTROL TO LINE-COUNT.
+
+      *****************************************************************
+      * Procedure for printing the sales rep totals line. Adds the
+      * sales rep totals to the branch totals and resets them
+      *****************************************************************
+       355-PRINT-SALESREP-LINE.
+
+           MOVE SALESREP-TOTAL-THIS-MTD TO STL-SALES-THIS-MTD.
+           MOVE SALESREP-TOTAL-LAST-MTD TO STL-SALES-LAST-MTD.
+           MOVE SALESREP-TOTAL-THIS-QTD TO STL-SALES-THIS-QTD.
+           MOVE SALESREP-TOTAL-LAST-QTD TO STL-SALES-LAST-QTD.
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           ADD SALESREP-TOTAL-THIS-MTD TO BRANCH-TOTAL-THIS-MTD.
+           ADD SALESREP-TOTAL-LAST-MTD TO BRANCH-TOTAL-LAST-MTD.
+           ADD SALESREP-TOTAL-THIS-QTD TO BRANCH-TOTAL-THIS-QTD.
+           ADD SALESREP-TOTAL-LAST-QTD TO BRANCH-TOTAL-LAST-QTD.
+           INITIALIZE SALESREP-TOTAL-THIS-MTD SALESREP-TOTAL-LAST-MTD
+                      SALESREP-TOTAL-THIS-QTD SALESREP-TOTAL-LAST-QTD.
+
+      *****************************************************************
+      * Procedure for printing the branch totals line. Adds the
+      * branch totals to the region totals and resets them
+      *****************************************************************
+       360-PRINT-BRANCH-LINE.
+
+           MOVE BRANCH-TOTAL-THIS-MTD TO BTL-SALES-THIS-MTD.
+           MOVE BRANCH-TOTAL-LAST-MTD TO BTL-SALES-LAST-MTD.
+           MOVE BRANCH-TOTAL-THIS-QTD TO BTL-SALES-THIS-QTD.
+           MOVE BRANCH-TOTAL-LAST-QTD TO BTL-SALES-LAST-QTD.
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           ADD BRANCH-TOTAL-THIS-MTD TO REGION-TOTAL-THIS-MTD.
+           ADD BRANCH-TOTAL-LAST-MTD TO REGION-TOTAL-LAST-MTD.
+           ADD BRANCH-TOTAL-THIS-QTD TO REGION-TOTAL-THIS-QTD.
+           ADD BRANCH-TOTAL-LAST-QTD TO REGION-TOTAL-LAST-QTD.
+           INITIALIZE BRANCH-TOTAL-THIS-MTD BRANCH-TOTAL-LAST-MTD
+                      BRANCH-TOTAL-THIS-QTD BRANCH-TOTAL-LAST-QTD.
+
+      *****************************************************************
+      * Procedure for printing the region totals line. Adds the
+      * region totals to the grand totals and resets them
+      *****************************************************************
+       365-PRINT-REGION-LINE.
+
+           MOVE REGION-TOTAL-THIS-MTD TO RTL-SALES-THIS-MTD.
+           MOVE REGION-TOTAL-LAST-MTD TO RTL-SALES-LAST-MTD.
+           MOVE REGION-TOTAL-THIS-QTD TO RTL-SALES-THIS-QTD.
+           MOVE REGION-TOTAL-LAST-QTD TO RTL-SALES-LAST-QTD.
+           MOVE REGION-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE HEADING-LINE-6 TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           ADD REGION-TOTAL-THIS-MTD TO GRAND-TOTAL-THIS-MTD.
+           ADD REGION-TOTAL-LAST-MTD TO GRAND-TOTAL-LAST-MTD.
+           ADD REGION-TOTAL-THIS-QTD TO GRAND-TOTAL-THIS-QTD.
+           ADD REGION-TOTAL-LAST-QTD TO GRAND-TOTAL-LAST-QTD.
+           INITIALIZE REGION-TOTAL-THIS-MTD REGION-TOTAL-LAST-MTD
+                      REGION-TOTAL-THIS-QTD REGION-TOTAL-LAST-QTD.
+
+      *****************************************************************
+      * Prints the grand total line at the end of the report
+      *****************************************************************
+       500-PRINT-GRAND-TOTALS.
+           MOVE GRAND-TOTAL-THIS-MTD TO GTL-SALES-THIS-MTD.
+           MOVE GRAND-TOTAL-LAST-MTD TO GTL-SALES-LAST-MTD.
+           MOVE GRAND-TOTAL-THIS-QTD TO GTL-SALES-THIS-QTD.
+           MOVE GRAND-TOTAL-LAST-QTD TO GTL-SALES-LAST-QTD.
+           MOVE HEADING-LINE-7 TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
