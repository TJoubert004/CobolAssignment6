@@ -0,0 +1,377 @@
+      *****************************************************************
+      * Title..........: SRM6100 - Sales Rep Master Maintenance
+      * Programmer.....: Tristan Joubert
+      * Date...........: 8-8-26
+      * GitHub URL.....: https://github.com/bstearns07/RPT6000
+      * Program Desc...: Applies add/change/delete transactions from
+      *                  the sales rep transaction file against the
+      *                  sales rep master file, producing a new master
+      *                  and an audit listing of every change applied.
+      *                  Replaces the old practice of hand-editing the
+      *                  SALESREP file with a text/hex editor
+      * File Desc......: Defines the sole source code for application
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SRM6100.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OLD-SALESREP-MASTER  ASSIGN TO SALESREP.
+           SELECT SALESREP-TRANS       ASSIGN TO SRTRANS.
+           SELECT NEW-SALESREP-MASTER  ASSIGN TO SALESREPN.
+           SELECT AUDIT-LISTING        ASSIGN TO SRM6100R.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OLD-SALESREP-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SALESREP.
+
+       FD  SALESREP-TRANS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SRTRANS.
+
+       FD  NEW-SALESREP-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  NEW-SALESREP-RECORD  PIC X(130).
+
+       FD  AUDIT-LISTING
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  AUDIT-PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * Variable and field definitions for the maintenance run
+      *****************************************************************
+      * Determines when end of file is reached on either input file
+       01  SWITCHES.
+           05  OLD-MASTER-EOF-SWITCH    PIC X    VALUE "N".
+              88  OLD-MASTER-EOF                 VALUE "Y".
+           05  TRANS-EOF-SWITCH         PIC X    VALUE "N".
+              88  TRANS-EOF                      VALUE "Y".
+           05  AUDIT-HEADING-SWITCH     PIC X    VALUE "N".
+              88  AUDIT-HEADING-PRINTED          VALUE "Y".
+
+      * Control keys used to match the old master against the
+      * transaction file. Set to HIGH-VALUES when a file reaches end
+      * of file so the other file's records always sort ahead of it
+       01  MATCH-KEYS.
+           05  OM-CONTROL-KEY           PIC X(2).
+           05  TR-CONTROL-KEY           PIC X(2).
+
+      * Counts of each kind of transaction applied, for the audit
+      * trailer
+       01  AUDIT-COUNTS                 PACKED-DECIMAL.
+           05  ADD-COUNT                PIC S9(5)   VALUE ZERO.
+           05  CHANGE-COUNT             PIC S9(5)   VALUE ZERO.
+           05  DELETE-COUNT             PIC S9(5)   VALUE ZERO.
+           05  ERROR-COUNT              PIC S9(5)   VALUE ZERO.
+
+      * Current date and time fields
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+      *****************************************************************
+      * Define all lines printed on the audit listing
+      *****************************************************************
+       01  AUDIT-HEADING-LINE-1.
+           05  FILLER          PIC X(7)   VALUE "DATE:  ".
+           05  AH1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  AH1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE "/".
+           05  AH1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(24)  VALUE SPACE.
+           05  FILLER          PIC X(30)  VALUE
+               "SALESREP MASTER AUDIT LISTING".
+           05  FILLER          PIC X(59)  VALUE SPACE.
+
+       01  AUDIT-HEADING-LINE-2.
+           05  FILLER          PIC X(7)   VALUE "TIME:  ".
+           05  AH2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)   VALUE ":".
+           05  AH2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(83)  VALUE SPACE.
+           05  FILLER          PIC X(7)   VALUE "SRM6100".
+           05  FILLER          PIC X(28)  VALUE SPACE.
+
+       01  AUDIT-HEADING-LINE-3.
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  FILLER          PIC X(6)   VALUE "ACTION".
+           05  FILLER          PIC X(3)   VALUE SPACES.
+           05  FILLER          PIC X(8)   VALUE "SALESREP".
+           05  FILLER          PIC X(3)   VALUE SPACES.
+           05  FILLER          PIC X(10)  VALUE "OLD NAME".
+           05  FILLER          PIC X(6)   VALUE SPACES.
+           05  FILLER          PIC X(10)  VALUE "NEW NAME".
+           05  FILLER          PIC X(82)  VALUE SPACE.
+
+       01  AUDIT-HEADING-LINE-4.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(8)   VALUE ALL '-'.
+           05  FILLER           PIC X(3)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(6)   VALUE SPACE.
+           05  FILLER           PIC X(10)  VALUE ALL '-'.
+           05  FILLER           PIC X(82)  VALUE SPACE.
+
+       01  AUDIT-LINE.
+           05  FILLER               PIC X(2)       VALUE SPACE.
+           05  AL-ACTION            PIC X(8).
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  AL-SALESREP-NUMBER   PIC X(2).
+           05  FILLER               PIC X(7)       VALUE SPACE.
+           05  AL-OLD-NAME          PIC X(10).
+           05  FILLER               PIC X(6)       VALUE SPACE.
+           05  AL-NEW-NAME          PIC X(10).
+           05  FILLER               PIC X(82)      VALUE SPACE.
+
+       01  AUDIT-TRAILER-LINE.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  FILLER               PIC X(11)      VALUE "ADDED -- ".
+           05  ATL-ADD-COUNT        PIC ZZ,ZZ9.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  FILLER               PIC X(11)      VALUE "CHANGED -- ".
+           05  ATL-CHANGE-COUNT     PIC ZZ,ZZ9.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  FILLER               PIC X(11)      VALUE "DELETED -- ".
+           05  ATL-DELETE-COUNT     PIC ZZ,ZZ9.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  FILLER               PIC X(10)      VALUE "ERRORS -- ".
+           05  ATL-ERROR-COUNT      PIC ZZ,ZZ9.
+           05  FILLER               PIC X(50)      VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main processing logic for the maintenance run
+      *****************************************************************
+       000-MAINTAIN-SALESREP-MASTER.
+
+           OPEN INPUT  OLD-SALESREP-MASTER
+                INPUT  SALESREP-TRANS
+                OUTPUT NEW-SALESREP-MASTER
+                OUTPUT AUDIT-LISTING.
+           PERFORM 100-FORMAT-AUDIT-HEADING.
+           PERFORM 200-READ-OLD-MASTER.
+           PERFORM 210-READ-TRANSACTION.
+           PERFORM 300-PROCESS-RECORDS
+                WITH TEST AFTER
+                UNTIL OLD-MASTER-EOF AND TRANS-EOF.
+           PERFORM 500-PRINT-AUDIT-TRAILER.
+           CLOSE OLD-SALESREP-MASTER
+                 SALESREP-TRANS
+                 NEW-SALESREP-MASTER
+                 AUDIT-LISTING.
+           IF ERROR-COUNT > ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *****************************************************************
+      * Get current date and time for the audit listing heading
+      *****************************************************************
+       100-FORMAT-AUDIT-HEADING.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO AH1-MONTH.
+           MOVE CD-DAY     TO AH1-DAY.
+           MOVE CD-YEAR    TO AH1-YEAR.
+           MOVE CD-HOURS   TO AH2-HOURS.
+           MOVE CD-MINUTES TO AH2-MINUTES.
+
+      *****************************************************************
+      * Reads the old sales rep master, setting the control key to
+      * HIGH-VALUES at end of file so the transaction file drives the
+      * remainder of the match
+      *****************************************************************
+       200-READ-OLD-MASTER.
+
+           READ OLD-SALESREP-MASTER
+               AT END
+                   SET OLD-MASTER-EOF TO TRUE
+                   MOVE HIGH-VALUES TO OM-CONTROL-KEY
+               NOT AT END
+                   MOVE SM-SALESREP-NUMBER TO OM-CONTROL-KEY
+           END-READ.
+
+      *****************************************************************
+      * Reads the transaction file, setting the control key to
+      * HIGH-VALUES at end of file so the old master drives the
+      * remainder of the match
+      *****************************************************************
+       210-READ-TRANSACTION.
+
+           READ SALESREP-TRANS
+               AT END
+                   SET TRANS-EOF TO TRUE
+                   MOVE HIGH-VALUES TO TR-CONTROL-KEY
+               NOT AT END
+                   MOVE ST-SALESREP-NUMBER TO TR-CONTROL-KEY
+           END-READ.
+
+      *****************************************************************
+      * Matches the old master against the transaction file one key
+      * at a time and drives the add/change/delete logic
+      *****************************************************************
+       300-PROCESS-RECORDS.
+
+           EVALUATE TRUE
+               WHEN OM-CONTROL-KEY < TR-CONTROL-KEY
+      *            No transaction for this rep -- carry the master
+      *            record forward unchanged
+                   PERFORM 320-WRITE-NEW-MASTER
+                   PERFORM 200-READ-OLD-MASTER
+               WHEN TR-CONTROL-KEY < OM-CONTROL-KEY
+      *            Transaction for a rep not on the old master --
+      *            only an ADD is valid here
+                   PERFORM 330-PROCESS-UNMATCHED-TRANS
+                   PERFORM 210-READ-TRANSACTION
+               WHEN OTHER
+      *            Transaction matches an existing rep -- CHANGE or
+      *            DELETE is valid, a duplicate ADD is an error
+                   PERFORM 340-PROCESS-MATCHED-TRANS
+                   PERFORM 200-READ-OLD-MASTER
+                   PERFORM 210-READ-TRANSACTION
+           END-EVALUATE.
+
+      *****************************************************************
+      * Writes the current old master record to the new master file
+      * unchanged
+      *****************************************************************
+       320-WRITE-NEW-MASTER.
+
+           MOVE SALESREP-MASTER-RECORD TO NEW-SALESREP-RECORD.
+           WRITE NEW-SALESREP-RECORD.
+
+      *****************************************************************
+      * Processes a transaction that has no matching old master record
+      *****************************************************************
+       330-PROCESS-UNMATCHED-TRANS.
+
+           IF ST-ADD
+               MOVE ST-SALESREP-NUMBER TO SM-SALESREP-NUMBER
+               MOVE ST-SALESREP-NAME   TO SM-SALESREP-NAME
+               MOVE SALESREP-MASTER-RECORD TO NEW-SALESREP-RECORD
+               WRITE NEW-SALESREP-RECORD
+               MOVE SPACES             TO AL-OLD-NAME
+               MOVE ST-SALESREP-NAME   TO AL-NEW-NAME
+               MOVE "ADDED"            TO AL-ACTION
+               ADD 1 TO ADD-COUNT
+               PERFORM 350-PRINT-AUDIT-LINE
+           ELSE
+               MOVE SPACES             TO AL-OLD-NAME AL-NEW-NAME
+               MOVE "REJECT"           TO AL-ACTION
+               ADD 1 TO ERROR-COUNT
+               PERFORM 350-PRINT-AUDIT-LINE
+           END-IF.
+
+      *****************************************************************
+      * Processes a transaction that matches an existing old master
+      * record by sales rep number
+      *****************************************************************
+       340-PROCESS-MATCHED-TRANS.
+
+           EVALUATE TRUE
+               WHEN ST-CHANGE
+                   MOVE SM-SALESREP-NAME  TO AL-OLD-NAME
+                   MOVE ST-SALESREP-NAME  TO SM-SALESREP-NAME
+                   MOVE SM-SALESREP-NAME  TO AL-NEW-NAME
+                   MOVE SALESREP-MASTER-RECORD TO NEW-SALESREP-RECORD
+                   WRITE NEW-SALESREP-RECORD
+                   MOVE "CHANGED"          TO AL-ACTION
+                   ADD 1 TO CHANGE-COUNT
+                   PERFORM 350-PRINT-AUDIT-LINE
+               WHEN ST-DELETE
+                   MOVE SM-SALESREP-NAME  TO AL-OLD-NAME
+                   MOVE SPACES             TO AL-NEW-NAME
+                   MOVE "DELETED"          TO AL-ACTION
+                   ADD 1 TO DELETE-COUNT
+                   PERFORM 350-PRINT-AUDIT-LINE
+      *            Record is not written to the new master -- this is
+      *            what removes the rep from the file
+               WHEN OTHER
+      *            A duplicate ADD against an existing rep number
+                   MOVE SM-SALESREP-NAME  TO AL-OLD-NAME
+                   MOVE SPACES             TO AL-NEW-NAME
+                   MOVE "REJECT"           TO AL-ACTION
+                   ADD 1 TO ERROR-COUNT
+                   PERFORM 350-PRINT-AUDIT-LINE
+                   PERFORM 320-WRITE-NEW-MASTER
+           END-EVALUATE.
+
+      *****************************************************************
+      * Prints the heading lines at the top of the audit listing the
+      * first time a transaction is processed
+      *****************************************************************
+       345-PRINT-AUDIT-HEADING.
+
+           MOVE AUDIT-HEADING-LINE-1 TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
+           MOVE AUDIT-HEADING-LINE-2 TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
+           MOVE AUDIT-HEADING-LINE-3 TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
+           MOVE AUDIT-HEADING-LINE-4 TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
+           SET AUDIT-HEADING-PRINTED TO TRUE.
+
+      *****************************************************************
+      * Writes one detail line to the audit listing for the
+      * transaction just applied (or rejected)
+      *****************************************************************
+       350-PRINT-AUDIT-LINE.
+
+           IF NOT AUDIT-HEADING-PRINTED
+              PERFORM 345-PRINT-AUDIT-HEADING
+           END-IF
+
+           IF TR-CONTROL-KEY < OM-CONTROL-KEY
+              MOVE ST-SALESREP-NUMBER TO AL-SALESREP-NUMBER
+           ELSE
+              MOVE SM-SALESREP-NUMBER TO AL-SALESREP-NUMBER
+           END-IF
+
+           MOVE AUDIT-LINE TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
+
+      *****************************************************************
+      * Prints the trailer line summarizing the counts of adds,
+      * changes, deletes, and rejected transactions for the run
+      *****************************************************************
+       500-PRINT-AUDIT-TRAILER.
+
+           IF NOT AUDIT-HEADING-PRINTED
+              PERFORM 345-PRINT-AUDIT-HEADING
+           END-IF
+           MOVE ADD-COUNT    TO ATL-ADD-COUNT.
+           MOVE CHANGE-COUNT TO ATL-CHANGE-COUNT.
+           MOVE DELETE-COUNT TO ATL-DELETE-COUNT.
+           MOVE ERROR-COUNT  TO ATL-ERROR-COUNT.
+           MOVE AUDIT-TRAILER-LINE TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
