@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Title..........: CUSTMAST - Customer Master Record Layout
+      * File Desc......: Record layout for the CUSTMAST file, shared
+      *                  by RPT6000 and its companion reports
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-REGION-NUMBER        PIC 9(1).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC X(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(6)V99   COMP-3.
+           05  CM-SALES-LAST-YTD       PIC S9(6)V99   COMP-3.
+           05  CM-SALES-THIS-MTD       PIC S9(6)V99   COMP-3.
+           05  CM-SALES-LAST-MTD       PIC S9(6)V99   COMP-3.
+           05  CM-SALES-THIS-QTD       PIC S9(6)V99   COMP-3.
+           05  CM-SALES-LAST-QTD       PIC S9(6)V99   COMP-3.
+           05  FILLER                  PIC X(70).
