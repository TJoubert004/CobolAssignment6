@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Title..........: SALESREP - Sales Rep Master Record Layout
+      * File Desc......: Record layout for the sales rep master file,
+      *                  shared by RPT6000 and the rep maintenance job
+      *****************************************************************
+       01  SALESREP-MASTER-RECORD.
+           05  SM-SALESREP-NUMBER      PIC 9(2).
+           05  SM-SALESREP-NAME        PIC X(10).
+           05  FILLER                  PIC X(118).
