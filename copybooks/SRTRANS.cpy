@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Title..........: SRTRANS - Sales Rep Transaction Record Layout
+      * File Desc......: Record layout for the sales rep add/change/
+      *                  delete transaction file read by SRM6100.
+      *                  Transactions must be sorted ascending by
+      *                  ST-SALESREP-NUMBER, one transaction per rep
+      *                  per run
+      *****************************************************************
+       01  SALESREP-TRANS-RECORD.
+           05  ST-TRANS-CODE            PIC X(1).
+               88  ST-ADD                       VALUE "A".
+               88  ST-CHANGE                    VALUE "C".
+               88  ST-DELETE                    VALUE "D".
+           05  ST-SALESREP-NUMBER       PIC 9(2).
+           05  ST-SALESREP-NAME         PIC X(10).
+           05  FILLER                   PIC X(117).
